@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * ACCEPTRN - THIS-RUN ACCEPTED-ACTION RECORD LAYOUT           *
+      *   Written by PERFORM0 (truncated and rewritten every run);  *
+      *   read back by DL100RCN to confirm this run, specifically,  *
+      *   accepted an action.                                        *
+      *----------------------------------------------------------*
+           05  ARUN-DATE                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  ARUN-TIME                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  ARUN-OPERATOR-ID            PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  ARUN-ACCEPTED-ACTION        PIC 9(01).

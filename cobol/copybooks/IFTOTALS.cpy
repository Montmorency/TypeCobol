@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * IFTOTALS - IFTHEN END-OF-RUN TOTALS RECORD LAYOUT           *
+      *   Written by IFTHEN at end of job; read back by DL100DRV    *
+      *   to fold into the nightly consolidated control-total       *
+      *   report.                                                    *
+      *----------------------------------------------------------*
+           05  IFT-RUN-DATE                PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  IFT-RUN-TIME                PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  IFT-HIT-COUNT               PIC 9(07).
+           05  FILLER                      PIC X(01).
+           05  IFT-RECORDS-EVALUATED       PIC 9(07).
+           05  FILLER                      PIC X(01).
+           05  IFT-A-NOT-10-COUNT          PIC 9(07).
+           05  FILLER                      PIC X(01).
+           05  IFT-B-NOT-20-COUNT          PIC 9(07).

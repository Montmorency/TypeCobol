@@ -0,0 +1,24 @@
+      *----------------------------------------------------------*
+      * YXXXENT - ENTITY RECORD LAYOUT                            *
+      *   Expanded with COPY ... REPLACING ==::== BY <suffix>     *
+      *   to build both the singular (xxxENT2) and plural          *
+      *   (xxxENT3/xxxENTS) working-storage views used by          *
+      *   CPYRPL4C and the entity-master file.                     *
+      *   XXXENT::-BALANCE remains the entity's home-currency       *
+      *   balance; XXXENT::-CURR-BAL is a fixed table of             *
+      *   additional foreign-currency balances carried against the  *
+      *   same entity, used by multi-currency callers.               *
+      *----------------------------------------------------------*
+           05  XXXENT::-FCT01-Var1         PIC X(01).
+           05  XXXENT::-ENTITY-ID          PIC X(10).
+           05  XXXENT::-STATUS-CODE        PIC X(02).
+               88  XXXENT::-STATUS-ACTIVE     VALUE "AC".
+               88  XXXENT::-STATUS-INACTIVE   VALUE "IN".
+               88  XXXENT::-STATUS-CLOSED     VALUE "CL".
+           05  XXXENT::-EFFECTIVE-DATE      PIC 9(08).
+           05  XXXENT::-HOME-CURRENCY      PIC X(03).
+           05  XXXENT::-BALANCE             PIC S9(11)V99 COMP-3.
+           05  XXXENT::-CURR-BAL-COUNT     PIC 9(02) COMP.
+           05  XXXENT::-CURR-BAL           OCCURS 5 TIMES.
+               10  XXXENT::-CURR-CODE          PIC X(03).
+               10  XXXENT::-CURR-AMOUNT        PIC S9(11)V99 COMP-3.

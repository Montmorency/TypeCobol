@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      * CTLTOTS - CONTROL TOTALS RECORD LAYOUT                     *
+      *   Written by CPYRPL4C at end of job; read back by           *
+      *   DL100DRV (nightly consolidated report) and DL100RCN       *
+      *   (accept/update reconciliation).                            *
+      *----------------------------------------------------------*
+           05  CTOT-RUN-DATE                PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  CTOT-RUN-TIME                PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  CTOT-ENTITY-COUNT            PIC 9(07).

@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      * ENTEXTR - ENTITY CHANGE-ONLY EXTRACT RECORD LAYOUT          *
+      *   Written by CPYRPL4C for every entity written or           *
+      *   rewritten to ENTITY-MASTER-FILE; read back by DL100RCN    *
+      *   to independently cross-check CPYRPL4C's own end-of-job    *
+      *   entity count against what it actually wrote.               *
+      *----------------------------------------------------------*
+           05  EXT-RUN-DATE                 PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  EXT-ENTITY-ID                PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  EXT-CHANGE-TYPE              PIC X(03).
+           05  FILLER                       PIC X(01).
+           05  EXT-FCT01-VAR1                PIC X(01).
+           05  FILLER                       PIC X(01).
+           05  EXT-STATUS-CODE               PIC X(02).
+           05  FILLER                       PIC X(01).
+           05  EXT-BALANCE                   PIC S9(11)V99.

@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * ENTTRANS - ENTITY TRANSACTION RECORD LAYOUT                *
+      *   Shared by every program that reads or writes an          *
+      *   ENTITY-TRANS-FILE record: CPYRPL4C, both as this run's    *
+      *   batch input and as the target it re-feeds held            *
+      *   transactions onto.                                        *
+      *----------------------------------------------------------*
+           05  ETR-ENTITY-ID                PIC X(10).
+           05  ETR-NEW-FCT01-VAR1           PIC X(01).
+           05  ETR-EFFECTIVE-DATE           PIC 9(08).
+           05  ETR-NEW-STATUS-CODE          PIC X(02).
+           05  ETR-CURRENCY-CODE            PIC X(03).
+           05  ETR-AMOUNT                   PIC S9(11)V99.

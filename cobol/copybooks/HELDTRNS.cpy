@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      * HELDTRNS - HELD (FUTURE-DATED) TRANSACTION RECORD LAYOUT   *
+      *   Same shape as ENTTRANS.cpy - a held transaction is an    *
+      *   ordinary transaction CPYRPL4C set aside instead of        *
+      *   applying, re-fed back through ENTTRANS on a later run.    *
+      *----------------------------------------------------------*
+           05  HTR-ENTITY-ID                PIC X(10).
+           05  HTR-NEW-FCT01-VAR1           PIC X(01).
+           05  HTR-EFFECTIVE-DATE           PIC 9(08).
+           05  HTR-NEW-STATUS-CODE          PIC X(02).
+           05  HTR-CURRENCY-CODE            PIC X(03).
+           05  HTR-AMOUNT                   PIC S9(11)V99.

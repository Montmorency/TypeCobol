@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DL100RCN.
+       AUTHOR. BATCH-SUPPORT.
+       INSTALLATION. DL100.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *
+      *----------------------------------------------------------*
+      * DL100RCN - ACCEPT/UPDATE RECONCILIATION                    *
+      *   PERFORM0 logs exactly one accepted action per successful *
+      *   run (the operator's go-ahead for the cycle), while        *
+      *   CPYRPL4C's entity count scales with however many          *
+      *   transactions happened to be on ENTTRANS that day - the     *
+      *   two counts are never directly comparable, so this does     *
+      *   not try to make them match. Instead it confirms that both  *
+      *   steps actually produced the end-of-run evidence they are   *
+      *   each supposed to leave behind for this run: PERFORM0 logged *
+      *   one, and only one, accepted action, and CPYRPL4C wrote a    *
+      *   CONTROL-TOTALS-FILE record at all. Either one missing means *
+      *   a step silently did not complete the way it was supposed    *
+      *   to, even though its own RETURN-CODE came back zero. It also  *
+      *   independently re-counts CPYRPL4C's own ENTITY-EXTRACT-FILE   *
+      *   and flags a mismatch against CTOT-ENTITY-COUNT - the two are *
+      *   written from the same in-memory count in CPYRPL4C, but from  *
+      *   two separate WRITE statements to two separate files, so a    *
+      *   WRITE that silently failed on one of them (disk full, file   *
+      *   closed early) would leave RETURN-CODE at zero while the two  *
+      *   end-of-run artifacts disagreed - exactly the kind of failure *
+      *   this reconciliation step exists to catch.                     *
+      *----------------------------------------------------------*
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Matched ACCEPT-LOG-RECORD's layout to PERFORM0's
+      *               added operator ID field.
+      *   2026-08-08  Replaced the equal-counts comparison with a
+      *               presence check: PERFORM0's accepted-action count
+      *               must be exactly one, and CPYRPL4C's control
+      *               totals record must be present, since the raw
+      *               counts (one accepted action per run vs however
+      *               many entities a batch happens to touch) were
+      *               never the same kind of number and could not
+      *               meaningfully be compared.
+      *   2026-08-09  Switched from counting ACCEPTLG (now a cumulative,
+      *               multi-run audit trail PERFORM0 appends to rather
+      *               than truncates) to reading ACCEPT-RUN-FILE, the
+      *               single-record file PERFORM0 truncates and writes
+      *               fresh every run - counting ACCEPTLG's cumulative
+      *               total would grow every night and the "exactly
+      *               one" test would only ever pass on a run's very
+      *               first night.
+      *   2026-08-09  The presence checks above are guaranteed true by
+      *               construction on the only path DL100DRV ever
+      *               reaches this step through, so they only add real
+      *               value on a standalone/ad-hoc run of this program.
+      *               Added an independent cross-check that does not
+      *               have that problem: CPYRPL4C's own ENTITY-EXTRACT-
+      *               FILE record count for this run is re-counted here
+      *               and compared against CTOT-ENTITY-COUNT from
+      *               CONTROL-TOTALS-FILE.
+      *   2026-08-09  ACCEPT-RUN-RECORD and CONTROL-TOTALS-RECORD now
+      *               COPY their layouts from cobol/copybooks instead
+      *               of being spelled out here and in every other
+      *               program that reads or writes them.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCEPT-RUN-FILE ASSIGN TO "ACCEPTRN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ENTITY-EXTRACT-FILE ASSIGN TO "ENTEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCEPT-RUN-FILE.
+       01  ACCEPT-RUN-RECORD.
+           COPY ACCEPTRN.
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-RECORD.
+           COPY CTLTOTS.
+       FD  ENTITY-EXTRACT-FILE.
+       01  ENTITY-EXTRACT-RECORD.
+           COPY ENTEXTR.
+       WORKING-STORAGE SECTION.
+       77  DL100-EOF-SW                     PIC X(01) VALUE 'N'.
+           88  DL100-EOF-YES                   VALUE 'Y'.
+       77  DL100-ACCEPTED-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77  DL100-UPDATED-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  DL100-TOTALS-PRESENT-SW          PIC X(01) VALUE 'N'.
+           88  DL100-TOTALS-PRESENT-YES        VALUE 'Y'.
+       77  DL100-EXTRACT-STATUS             PIC X(02) VALUE "00".
+           88  DL100-EXTRACT-NOT-FOUND         VALUE "35".
+       77  DL100-EXTRACT-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  DL100-OUT-OF-BALANCE-SW          PIC X(01) VALUE 'N'.
+           88  DL100-OUT-OF-BALANCE-YES        VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-COUNT-ACCEPTED THRU 1000-COUNT-ACCEPTED-EXIT
+           PERFORM 2000-READ-CONTROL-TOTALS
+               THRU 2000-READ-CONTROL-TOTALS-EXIT
+           PERFORM 2500-COUNT-EXTRACT THRU 2500-COUNT-EXTRACT-EXIT
+           IF DL100-ACCEPTED-COUNT NOT = 1
+               OR NOT DL100-TOTALS-PRESENT-YES
+               OR DL100-EXTRACT-COUNT NOT = DL100-UPDATED-COUNT
+               MOVE 'Y' TO DL100-OUT-OF-BALANCE-SW
+           END-IF
+           DISPLAY "ACCEPTED ACTIONS  = " DL100-ACCEPTED-COUNT
+           DISPLAY "ENTITIES UPDATED  = " DL100-UPDATED-COUNT
+           DISPLAY "EXTRACT RECORDS   = " DL100-EXTRACT-COUNT
+           IF DL100-OUT-OF-BALANCE-YES
+               DISPLAY "RECONCILIATION - OUT OF BALANCE"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIATION - IN BALANCE"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+      *
+      *----------------------------------------------------------*
+      * 1000-COUNT-ACCEPTED - COUNT PERFORM0'S ACCEPT-RUN-FILE    *
+      *                       RECORDS FOR THIS RUN - THIS FILE IS *
+      *                       TRUNCATED AND REWRITTEN BY PERFORM0 *
+      *                       ON EVERY RUN, SO ITS RECORD COUNT   *
+      *                       (0 OR 1) IS THIS RUN'S ALONE        *
+      *----------------------------------------------------------*
+       1000-COUNT-ACCEPTED.
+           OPEN INPUT ACCEPT-RUN-FILE
+           PERFORM UNTIL DL100-EOF-YES
+               READ ACCEPT-RUN-FILE
+                   AT END
+                       MOVE 'Y' TO DL100-EOF-SW
+                   NOT AT END
+                       ADD 1 TO DL100-ACCEPTED-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCEPT-RUN-FILE
+           MOVE 'N' TO DL100-EOF-SW.
+       1000-COUNT-ACCEPTED-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 2000-READ-CONTROL-TOTALS - PICK UP CPYRPL4C'S LAST        *
+      *                            END-OF-JOB ENTITY COUNT AND    *
+      *                            CONFIRM A RECORD WAS ACTUALLY  *
+      *                            WRITTEN FOR THIS RUN           *
+      *----------------------------------------------------------*
+       2000-READ-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-TOTALS-FILE
+           PERFORM UNTIL DL100-EOF-YES
+               READ CONTROL-TOTALS-FILE
+                   AT END
+                       MOVE 'Y' TO DL100-EOF-SW
+                   NOT AT END
+                       MOVE CTOT-ENTITY-COUNT TO DL100-UPDATED-COUNT
+                       MOVE 'Y' TO DL100-TOTALS-PRESENT-SW
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-TOTALS-FILE.
+       2000-READ-CONTROL-TOTALS-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 2500-COUNT-EXTRACT - INDEPENDENTLY RE-COUNT CPYRPL4C'S    *
+      *                      OWN ENTITY-EXTRACT-FILE FOR THIS RUN *
+      *                      SO IT CAN BE COMPARED AGAINST        *
+      *                      DL100-UPDATED-COUNT. ENTEXTR NOT ON  *
+      *                      FILE IS NOT TREATED AS AN ERROR HERE *
+      *                      BY ITSELF - AN EXTRACT COUNT OF ZERO *
+      *                      WILL STILL FAIL THE COMPARISON IF    *
+      *                      CTLTOTS SAYS ENTITIES WERE UPDATED   *
+      *----------------------------------------------------------*
+       2500-COUNT-EXTRACT.
+           OPEN INPUT ENTITY-EXTRACT-FILE
+           IF NOT DL100-EXTRACT-NOT-FOUND
+               PERFORM UNTIL DL100-EOF-YES
+                   READ ENTITY-EXTRACT-FILE
+                       AT END
+                           MOVE 'Y' TO DL100-EOF-SW
+                       NOT AT END
+                           ADD 1 TO DL100-EXTRACT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ENTITY-EXTRACT-FILE
+               MOVE 'N' TO DL100-EOF-SW
+           END-IF.
+       2500-COUNT-EXTRACT-EXIT.
+           EXIT.
+       END PROGRAM DL100RCN.

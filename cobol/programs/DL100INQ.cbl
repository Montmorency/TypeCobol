@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DL100INQ.
+       AUTHOR. BATCH-SUPPORT.
+       INSTALLATION. DL100.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *
+      *----------------------------------------------------------*
+      * DL100INQ - ENTITY-MASTER INQUIRY                           *
+      *   Read-only transaction: prompts for an entity ID, does a  *
+      *   keyed READ against ENTITY-MASTER-FILE and displays the   *
+      *   current xxxENT2-style record, without waiting for the    *
+      *   next CPYRPL4C batch cycle.                                *
+      *----------------------------------------------------------*
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Display the home currency and any foreign
+      *               currency balances now carried on the master
+      *               record.
+      *   2026-08-09  Set RETURN-CODE to 0 before GOBACK, matching
+      *               every other program in this changeset - it was
+      *               never set here at all, so a caller checking it
+      *               after this run would see whatever an earlier
+      *               step happened to leave behind.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-MASTER-FILE ASSIGN TO "ENTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XXXENTM-ENTITY-ID
+               FILE STATUS IS DL100-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-MASTER-FILE.
+       01  ENTITY-MASTER-RECORD.
+           COPY YxxxENT REPLACING ==::== BY ==M==.
+       WORKING-STORAGE SECTION.
+       77  DL100-MASTER-STATUS               PIC X(02) VALUE "00".
+           88  DL100-MASTER-OK                   VALUE "00".
+           88  DL100-MASTER-NOT-FOUND            VALUE "23".
+       77  DL100-INQUIRY-ID                  PIC X(10) VALUE SPACE.
+       77  DL100-MORE-SW                     PIC X(01) VALUE 'Y'.
+           88  DL100-MORE-YES                     VALUE 'Y'.
+       77  DL100-CURR-IDX                    PIC 9(02) COMP.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT ENTITY-MASTER-FILE
+           PERFORM UNTIL NOT DL100-MORE-YES
+               PERFORM 2000-GET-ENTITY-ID THRU 2000-GET-ENTITY-ID-EXIT
+               IF DL100-MORE-YES
+                   PERFORM 3000-DISPLAY-ENTITY
+                       THRU 3000-DISPLAY-ENTITY-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE ENTITY-MASTER-FILE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+      *
+       2000-GET-ENTITY-ID.
+           DISPLAY "ENTITY ID (BLANK TO QUIT) = " NO ADVANCING
+           ACCEPT DL100-INQUIRY-ID
+           IF DL100-INQUIRY-ID = SPACE
+               MOVE 'N' TO DL100-MORE-SW
+           END-IF.
+       2000-GET-ENTITY-ID-EXIT.
+           EXIT.
+      *
+       3000-DISPLAY-ENTITY.
+           MOVE DL100-INQUIRY-ID TO XXXENTM-ENTITY-ID
+           READ ENTITY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ENTITY " DL100-INQUIRY-ID " NOT ON FILE"
+           END-READ
+           IF DL100-MASTER-OK
+               DISPLAY "ENTITY ID      = " XXXENTM-ENTITY-ID
+               DISPLAY "FCT01-VAR1     = " XXXENTM-FCT01-Var1
+               DISPLAY "STATUS CODE    = " XXXENTM-STATUS-CODE
+               DISPLAY "EFFECTIVE DATE = " XXXENTM-EFFECTIVE-DATE
+               DISPLAY "HOME CURRENCY  = " XXXENTM-HOME-CURRENCY
+               DISPLAY "BALANCE        = " XXXENTM-BALANCE
+               PERFORM 3100-DISPLAY-CURR-BAL
+                   THRU 3100-DISPLAY-CURR-BAL-EXIT
+                   VARYING DL100-CURR-IDX FROM 1 BY 1
+                   UNTIL DL100-CURR-IDX > XXXENTM-CURR-BAL-COUNT
+           END-IF.
+       3000-DISPLAY-ENTITY-EXIT.
+           EXIT.
+      *
+       3100-DISPLAY-CURR-BAL.
+           DISPLAY "  " XXXENTM-CURR-CODE (DL100-CURR-IDX)
+               " BALANCE = " XXXENTM-CURR-AMOUNT (DL100-CURR-IDX).
+       3100-DISPLAY-CURR-BAL-EXIT.
+           EXIT.
+       END PROGRAM DL100INQ.

@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DL100ARC.
+       AUTHOR. BATCH-SUPPORT.
+       INSTALLATION. DL100.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *
+      *----------------------------------------------------------*
+      * DL100ARC - MONTH-END ENTITY-MASTER ARCHIVE/PURGE           *
+      *   Reads ENTITY-MASTER-FILE sequentially; any record whose  *
+      *   status is closed or inactive is moved to                 *
+      *   ENTITY-ARCHIVE-FILE and deleted from the active master,  *
+      *   so the active file does not grow forever. Prints a       *
+      *   count archived.                                           *
+      *----------------------------------------------------------*
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Carry the home currency and foreign-currency
+      *               balance table forward onto the archive record.
+      *   2026-08-08  ENTITY-ARCHIVE-RECORD no longer COPYs YxxxENT
+      *               directly - YxxxENT's balance fields are COMP-3,
+      *               and GnuCOBOL aborts (status 71) the moment a
+      *               COMP-3 field is written to a LINE SEQUENTIAL
+      *               file. The archive record now spells out the same
+      *               fields as DISPLAY-usage PIC S9(11)V99, the same
+      *               way ENTITY-EXTRACT-RECORD already does for its
+      *               own LINE SEQUENTIAL balance field.
+      *   2026-08-09  Added FILLER PIC X(01) separators between every
+      *               ENTITY-ARCHIVE-RECORD field, matching every other
+      *               LINE SEQUENTIAL record in this changeset.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-MASTER-FILE ASSIGN TO "ENTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS XXXENTM-ENTITY-ID
+               FILE STATUS IS DL100-MASTER-STATUS.
+           SELECT ENTITY-ARCHIVE-FILE ASSIGN TO "ENTARCH"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-MASTER-FILE.
+       01  ENTITY-MASTER-RECORD.
+           COPY YxxxENT REPLACING ==::== BY ==M==.
+       FD  ENTITY-ARCHIVE-FILE.
+       01  ENTITY-ARCHIVE-RECORD.
+           05  XXXENTA-FCT01-Var1          PIC X(01).
+           05  FILLER                      PIC X(01).
+           05  XXXENTA-ENTITY-ID           PIC X(10).
+           05  FILLER                      PIC X(01).
+           05  XXXENTA-STATUS-CODE         PIC X(02).
+           05  FILLER                      PIC X(01).
+           05  XXXENTA-EFFECTIVE-DATE      PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  XXXENTA-HOME-CURRENCY       PIC X(03).
+           05  FILLER                      PIC X(01).
+           05  XXXENTA-BALANCE             PIC S9(11)V99.
+           05  FILLER                      PIC X(01).
+           05  XXXENTA-CURR-BAL-COUNT      PIC 9(02).
+           05  XXXENTA-CURR-BAL            OCCURS 5 TIMES.
+               10  FILLER                      PIC X(01).
+               10  XXXENTA-CURR-CODE           PIC X(03).
+               10  FILLER                      PIC X(01).
+               10  XXXENTA-CURR-AMOUNT         PIC S9(11)V99.
+       WORKING-STORAGE SECTION.
+       77  DL100-MASTER-STATUS                PIC X(02) VALUE "00".
+           88  DL100-MASTER-OK                    VALUE "00".
+       77  DL100-EOF-SW                       PIC X(01) VALUE 'N'.
+           88  DL100-EOF-YES                      VALUE 'Y'.
+       77  DL100-ARCHIVE-COUNT                 PIC 9(07) COMP
+                                                VALUE ZERO.
+       77  DL100-CURR-IDX                      PIC 9(02) COMP.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN I-O ENTITY-MASTER-FILE
+           OPEN OUTPUT ENTITY-ARCHIVE-FILE
+           PERFORM 2100-READ-MASTER
+           PERFORM UNTIL DL100-EOF-YES
+               PERFORM 2000-PROCESS-MASTER
+               PERFORM 2100-READ-MASTER
+           END-PERFORM
+           CLOSE ENTITY-MASTER-FILE
+           CLOSE ENTITY-ARCHIVE-FILE
+           DISPLAY "ENTITIES ARCHIVED = " DL100-ARCHIVE-COUNT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+      *
+       2100-READ-MASTER.
+           READ ENTITY-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO DL100-EOF-SW
+           END-READ.
+      *
+      *----------------------------------------------------------*
+      * 2000-PROCESS-MASTER - ARCHIVE AND DELETE CLOSED/INACTIVE  *
+      *                       ENTITIES ONLY                       *
+      *----------------------------------------------------------*
+       2000-PROCESS-MASTER.
+           IF XXXENTM-STATUS-CLOSED OR XXXENTM-STATUS-INACTIVE
+               MOVE XXXENTM-FCT01-Var1 TO XXXENTA-FCT01-Var1
+               MOVE XXXENTM-ENTITY-ID TO XXXENTA-ENTITY-ID
+               MOVE XXXENTM-STATUS-CODE TO XXXENTA-STATUS-CODE
+               MOVE XXXENTM-EFFECTIVE-DATE TO
+                   XXXENTA-EFFECTIVE-DATE
+               MOVE XXXENTM-HOME-CURRENCY TO XXXENTA-HOME-CURRENCY
+               MOVE XXXENTM-BALANCE TO XXXENTA-BALANCE
+               MOVE XXXENTM-CURR-BAL-COUNT TO
+                   XXXENTA-CURR-BAL-COUNT
+               PERFORM 2100-COPY-CURR-BAL THRU 2100-COPY-CURR-BAL-EXIT
+                   VARYING DL100-CURR-IDX FROM 1 BY 1
+                   UNTIL DL100-CURR-IDX > 5
+               WRITE ENTITY-ARCHIVE-RECORD
+               DELETE ENTITY-MASTER-FILE RECORD
+               ADD 1 TO DL100-ARCHIVE-COUNT
+           END-IF.
+      *
+      *----------------------------------------------------------*
+      * 2100-COPY-CURR-BAL - COPY ONE FOREIGN-CURRENCY BALANCE    *
+      *                      TABLE ENTRY FROM MASTER TO ARCHIVE   *
+      *----------------------------------------------------------*
+       2100-COPY-CURR-BAL.
+           MOVE XXXENTM-CURR-CODE (DL100-CURR-IDX) TO
+               XXXENTA-CURR-CODE (DL100-CURR-IDX)
+           MOVE XXXENTM-CURR-AMOUNT (DL100-CURR-IDX) TO
+               XXXENTA-CURR-AMOUNT (DL100-CURR-IDX).
+       2100-COPY-CURR-BAL-EXIT.
+           EXIT.
+       END PROGRAM DL100ARC.

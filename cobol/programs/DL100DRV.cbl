@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DL100DRV.
+       AUTHOR. BATCH-SUPPORT.
+       INSTALLATION. DL100.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *
+      *----------------------------------------------------------*
+      * DL100DRV - NIGHTLY BATCH DRIVER                            *
+      *   Chains PERFORM0, IFTHEN, CPYRPL4C and DVZZPGM2 into one  *
+      *   run unit, checking RETURN-CODE after each CALL. The      *
+      *   chain stops at the first non-zero return and reports     *
+      *   which step failed; otherwise one consolidated end-of-run *
+      *   status line is produced.                                 *
+      *----------------------------------------------------------*
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Pass a caller/mode code to DVZZPGM2 now that it
+      *               takes var1 as a run-time parameter instead of a
+      *               fixed VALUE, so the RUNLOG shows this nightly
+      *               cycle triggered it.
+      *   2026-08-08  Added DL100RCN as the final chained step, so the
+      *               nightly cycle reconciles PERFORM0's accepted
+      *               actions against CPYRPL4C's entity updates before
+      *               reporting the run complete.
+      *   2026-08-08  Added a consolidated end-of-job control-total
+      *               report: IFTHEN's hit count and CPYRPL4C's entity
+      *               count are picked up from the totals files those
+      *               steps write, and folded into one CONTROL-TOTAL-
+      *               REPORT-FILE record for the whole nightly cycle.
+      *   2026-08-08  Added a re-feed step ahead of CPYRPL4C: any
+      *               transactions CPYRPL4C held on HELD-TRANS-FILE on
+      *               a prior run are copied onto the end of this
+      *               run's ENTITY-TRANS-FILE before CPYRPL4C opens it,
+      *               so a held transaction gets reconsidered on every
+      *               later run instead of being left on HELDTRNS
+      *               until someone notices it was never applied.
+      *   2026-08-08  Added IFTHEN's records-evaluated and per-branch
+      *               hit counts to the consolidated control-total
+      *               report, alongside the existing A=10/B=20 count.
+      *   2026-08-08  Gated the held-transaction re-feed on RESTART:
+      *               appending held records onto ENTITY-TRANS-FILE
+      *               shifts every later record's position, and
+      *               CPYRPL4C's restart skip-forward test is based on
+      *               that same file's record position. Re-feeding
+      *               ahead of a RESTART re-invocation of a run that
+      *               crashed partway through today's cycle would move
+      *               the checkpoint out from under it. DL100DRV now
+      *               reads the same RESTART command-line parameter
+      *               CPYRPL4C reads and skips the re-feed step when it
+      *               is present; the held transactions are still
+      *               there and get re-fed on the next clean run.
+      *   2026-08-09  Removed the held-transaction re-feed step:
+      *               CPYRPL4C now does this for itself at startup
+      *               (1200-REFEED-HELD-TRANS there), so it is safe to
+      *               run on its own outside this chain. Leaving the
+      *               step here too would re-feed the same held
+      *               records a second time before CPYRPL4C even
+      *               opened ENTTRANS. The RESTART command-line
+      *               parameter this step used to gate on is no longer
+      *               needed here either, for the same reason.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IF-TOTALS-FILE ASSIGN TO "IFTOTALS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTAL-REPORT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IF-TOTALS-FILE.
+       01  IF-TOTALS-RECORD.
+           COPY IFTOTALS.
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-RECORD.
+           COPY CTLTOTS.
+       FD  CONTROL-TOTAL-REPORT-FILE.
+       01  CONTROL-TOTAL-REPORT-RECORD.
+           05  CRPT-RUN-DATE                PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  CRPT-RUN-TIME                PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  CRPT-IFTHEN-HITS             PIC 9(07).
+           05  FILLER                       PIC X(01).
+           05  CRPT-ENTITIES-UPDATED        PIC 9(07).
+           05  FILLER                       PIC X(01).
+           05  CRPT-IFTHEN-RECORDS          PIC 9(07).
+           05  FILLER                       PIC X(01).
+           05  CRPT-IFTHEN-A-NOT-10         PIC 9(07).
+           05  FILLER                       PIC X(01).
+           05  CRPT-IFTHEN-B-NOT-20         PIC 9(07).
+       WORKING-STORAGE SECTION.
+       01  DL100-STEP-NAME                  PIC X(08) VALUE SPACE.
+       77  DL100-STEP-RC                    PIC S9(04) COMP VALUE ZERO.
+       77  DL100-CHAIN-FAILED-SW            PIC X(01) VALUE 'N'.
+           88  DL100-CHAIN-FAILED            VALUE 'Y'.
+       77  DL100-DVZZPGM2-MODE              PIC 9 VALUE 4.
+       77  DL100-IFTHEN-HITS                PIC 9(07) COMP VALUE ZERO.
+       77  DL100-ENTITIES-UPDATED           PIC 9(07) COMP VALUE ZERO.
+       77  DL100-IFTHEN-RECORDS             PIC 9(07) COMP VALUE ZERO.
+       77  DL100-IFTHEN-A-NOT-10            PIC 9(07) COMP VALUE ZERO.
+       77  DL100-IFTHEN-B-NOT-20            PIC 9(07) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-RUN-PERFORM0 THRU 1000-RUN-PERFORM0-EXIT
+           IF NOT DL100-CHAIN-FAILED
+               PERFORM 2000-RUN-IFTHEN THRU 2000-RUN-IFTHEN-EXIT
+           END-IF
+           IF NOT DL100-CHAIN-FAILED
+               PERFORM 3000-RUN-CPYRPL4C THRU 3000-RUN-CPYRPL4C-EXIT
+           END-IF
+           IF NOT DL100-CHAIN-FAILED
+               PERFORM 4000-RUN-DVZZPGM2 THRU 4000-RUN-DVZZPGM2-EXIT
+           END-IF
+           IF NOT DL100-CHAIN-FAILED
+               PERFORM 5000-RUN-DL100RCN THRU 5000-RUN-DL100RCN-EXIT
+           END-IF
+           IF DL100-CHAIN-FAILED
+               DISPLAY "step failed at " DL100-STEP-NAME
+           ELSE
+               PERFORM 6000-PRINT-CONTROL-TOTALS
+                   THRU 6000-PRINT-CONTROL-TOTALS-EXIT
+               DISPLAY "DL100DRV - NIGHTLY CYCLE COMPLETE - ALL "
+                   "STEPS OK"
+           END-IF
+           GOBACK.
+      *
+       1000-RUN-PERFORM0.
+           MOVE "PERFORM0" TO DL100-STEP-NAME
+           CALL "PERFORM0"
+           MOVE RETURN-CODE TO DL100-STEP-RC
+           IF DL100-STEP-RC NOT = 0
+               MOVE 'Y' TO DL100-CHAIN-FAILED-SW
+           END-IF.
+       1000-RUN-PERFORM0-EXIT.
+           EXIT.
+      *
+       2000-RUN-IFTHEN.
+           MOVE "IFTHEN" TO DL100-STEP-NAME
+           CALL "IFTHEN"
+           MOVE RETURN-CODE TO DL100-STEP-RC
+           IF DL100-STEP-RC NOT = 0
+               MOVE 'Y' TO DL100-CHAIN-FAILED-SW
+           END-IF.
+       2000-RUN-IFTHEN-EXIT.
+           EXIT.
+      *
+       3000-RUN-CPYRPL4C.
+           MOVE "CPYRPL4C" TO DL100-STEP-NAME
+           CALL "CPYRPL4C"
+           MOVE RETURN-CODE TO DL100-STEP-RC
+           IF DL100-STEP-RC NOT = 0
+               MOVE 'Y' TO DL100-CHAIN-FAILED-SW
+           END-IF.
+       3000-RUN-CPYRPL4C-EXIT.
+           EXIT.
+      *
+       4000-RUN-DVZZPGM2.
+           MOVE "DVZZPGM2" TO DL100-STEP-NAME
+           CALL "DVZZPGM2" USING DL100-DVZZPGM2-MODE
+           MOVE RETURN-CODE TO DL100-STEP-RC
+           IF DL100-STEP-RC NOT = 0
+               MOVE 'Y' TO DL100-CHAIN-FAILED-SW
+           END-IF.
+       4000-RUN-DVZZPGM2-EXIT.
+           EXIT.
+      *
+       5000-RUN-DL100RCN.
+           MOVE "DL100RCN" TO DL100-STEP-NAME
+           CALL "DL100RCN"
+           MOVE RETURN-CODE TO DL100-STEP-RC
+           IF DL100-STEP-RC NOT = 0
+               MOVE 'Y' TO DL100-CHAIN-FAILED-SW
+           END-IF.
+       5000-RUN-DL100RCN-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 6000-PRINT-CONTROL-TOTALS - FOLD IFTHEN'S HIT COUNT AND   *
+      *                             CPYRPL4C'S ENTITY COUNT INTO  *
+      *                             ONE END-OF-JOB REPORT RECORD  *
+      *----------------------------------------------------------*
+       6000-PRINT-CONTROL-TOTALS.
+           OPEN INPUT IF-TOTALS-FILE
+           READ IF-TOTALS-FILE
+               AT END
+                   MOVE ZERO TO DL100-IFTHEN-HITS
+                   MOVE ZERO TO DL100-IFTHEN-RECORDS
+                   MOVE ZERO TO DL100-IFTHEN-A-NOT-10
+                   MOVE ZERO TO DL100-IFTHEN-B-NOT-20
+               NOT AT END
+                   MOVE IFT-HIT-COUNT TO DL100-IFTHEN-HITS
+                   MOVE IFT-RECORDS-EVALUATED TO DL100-IFTHEN-RECORDS
+                   MOVE IFT-A-NOT-10-COUNT TO DL100-IFTHEN-A-NOT-10
+                   MOVE IFT-B-NOT-20-COUNT TO DL100-IFTHEN-B-NOT-20
+           END-READ
+           CLOSE IF-TOTALS-FILE
+           OPEN INPUT CONTROL-TOTALS-FILE
+           READ CONTROL-TOTALS-FILE
+               AT END
+                   MOVE ZERO TO DL100-ENTITIES-UPDATED
+               NOT AT END
+                   MOVE CTOT-ENTITY-COUNT TO DL100-ENTITIES-UPDATED
+           END-READ
+           CLOSE CONTROL-TOTALS-FILE
+           OPEN OUTPUT CONTROL-TOTAL-REPORT-FILE
+           ACCEPT CRPT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CRPT-RUN-TIME FROM TIME
+           MOVE DL100-IFTHEN-HITS TO CRPT-IFTHEN-HITS
+           MOVE DL100-ENTITIES-UPDATED TO CRPT-ENTITIES-UPDATED
+           MOVE DL100-IFTHEN-RECORDS TO CRPT-IFTHEN-RECORDS
+           MOVE DL100-IFTHEN-A-NOT-10 TO CRPT-IFTHEN-A-NOT-10
+           MOVE DL100-IFTHEN-B-NOT-20 TO CRPT-IFTHEN-B-NOT-20
+           WRITE CONTROL-TOTAL-REPORT-RECORD
+           CLOSE CONTROL-TOTAL-REPORT-FILE
+           DISPLAY "IFTHEN RECORDS EVALUATED = " DL100-IFTHEN-RECORDS
+           DISPLAY "IFTHEN HITS       = " DL100-IFTHEN-HITS
+           DISPLAY "IFTHEN A <> 10    = " DL100-IFTHEN-A-NOT-10
+           DISPLAY "IFTHEN B <> 20    = " DL100-IFTHEN-B-NOT-20
+           DISPLAY "ENTITIES UPDATED  = " DL100-ENTITIES-UPDATED.
+       6000-PRINT-CONTROL-TOTALS-EXIT.
+           EXIT.
+       END PROGRAM DL100DRV.

@@ -1,15 +1,194 @@
-﻿       IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM0.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Bounded the action-code accept loop with a
+      *               retry limit and a reject log so a bad overnight
+      *               entry aborts the job instead of hanging on the
+      *               next ACCEPT.
+      *   2026-08-08  Added an edit-check ahead of the ACCEPT that
+      *               tells the operator specifically whether a
+      *               rejected entry was non-numeric or simply out of
+      *               the 1-2 range, and logs which rule failed.
+      *   2026-08-08  Added ACCEPT-LOG-FILE: every accepted ACTION is
+      *               logged with a timestamp so DL100RCN can
+      *               reconcile accepted actions against the entities
+      *               CPYRPL4C actually updated for the same run.
+      *   2026-08-08  Added an operator ID to both REJECTLG and
+      *               ACCEPTLG: the operator keys in an ID once at
+      *               the start of the job, and it rides along on
+      *               every accepted and rejected entry so the audit
+      *               trail shows who was at the terminal for this run.
+      *   2026-08-09  Changed REJECT-LOG-FILE and ACCEPT-LOG-FILE from
+      *               OPEN OUTPUT to OPEN EXTEND (create-if-missing,
+      *               same pattern as RUNLOG/RESTARTF): OUTPUT truncated
+      *               both logs on every run, so an incident review
+      *               could never see further back than last night's
+      *               run - the opposite of the audit trail this was
+      *               supposed to provide. Added ACCEPT-RUN-FILE, a
+      *               single-record, truncated-every-run file carrying
+      *               just this run's accepted action, so DL100RCN can
+      *               still confirm this run's own accept without
+      *               scanning the now-cumulative ACCEPTLG.
+      *   2026-08-09  ACCEPT-RUN-RECORD now COPYs its layout from
+      *               cobol/copybooks instead of being spelled out
+      *               here and in DL100RCN.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-LOG-FILE ASSIGN TO "REJECTLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-REJECTLG-STATUS.
+           SELECT ACCEPT-LOG-FILE ASSIGN TO "ACCEPTLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-ACCEPTLG-STATUS.
+           SELECT ACCEPT-RUN-FILE ASSIGN TO "ACCEPTRN"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-LOG-FILE.
+       01  REJECT-LOG-RECORD.
+           05  RLOG-DATE                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  RLOG-TIME                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  RLOG-OPERATOR-ID             PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  RLOG-REJECTED-ACTION        PIC X(01).
+           05  FILLER                      PIC X(01).
+           05  RLOG-RETRY-COUNT            PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  RLOG-REASON                 PIC X(20).
+       FD  ACCEPT-LOG-FILE.
+       01  ACCEPT-LOG-RECORD.
+           05  ALOG-DATE                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  ALOG-TIME                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  ALOG-OPERATOR-ID             PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  ALOG-ACCEPTED-ACTION        PIC 9(01).
+       FD  ACCEPT-RUN-FILE.
+       01  ACCEPT-RUN-RECORD.
+           COPY ACCEPTRN.
        WORKING-STORAGE SECTION.
-       77 action PIC 9 VALUE 0.
-          88 posibility VALUE 1, 2.
+       77  DL100-REJECTLG-STATUS            PIC X(02) VALUE "00".
+           88 DL100-REJECTLG-NOT-FOUND        VALUE "35".
+       77  DL100-ACCEPTLG-STATUS            PIC X(02) VALUE "00".
+           88 DL100-ACCEPTLG-NOT-FOUND        VALUE "35".
+       77  action PIC 9 VALUE 0.
+           88 posibility VALUE 1, 2.
+       77  DL100-ACTION-INPUT               PIC X(01) VALUE SPACE.
+       77  DL100-RETRY-COUNT               PIC 9(03) COMP VALUE ZERO.
+       77  DL100-RETRY-LIMIT                PIC 9(03) COMP VALUE 10.
+       77  DL100-ABORT-SW                   PIC X(01) VALUE 'N'.
+           88 DL100-ABORT-YES                VALUE 'Y'.
+       77  DL100-REJECT-SW                  PIC X(01) VALUE 'N'.
+           88 DL100-REJECT-YES               VALUE 'Y'.
+       77  DL100-REASON-TEXT                PIC X(20) VALUE SPACE.
+       77  DL100-OPERATOR-ID                 PIC X(08) VALUE SPACE.
        PROCEDURE DIVISION.
-           PERFORM UNTIL posibility
-           DISPLAY "action = " NO ADVANCING
-             ACCEPT action
+       0000-MAINLINE.
+           OPEN EXTEND REJECT-LOG-FILE
+           IF DL100-REJECTLG-NOT-FOUND
+               OPEN OUTPUT REJECT-LOG-FILE
+               CLOSE REJECT-LOG-FILE
+               OPEN EXTEND REJECT-LOG-FILE
+           END-IF
+           OPEN EXTEND ACCEPT-LOG-FILE
+           IF DL100-ACCEPTLG-NOT-FOUND
+               OPEN OUTPUT ACCEPT-LOG-FILE
+               CLOSE ACCEPT-LOG-FILE
+               OPEN EXTEND ACCEPT-LOG-FILE
+           END-IF
+           OPEN OUTPUT ACCEPT-RUN-FILE
+           DISPLAY "OPERATOR ID = " NO ADVANCING
+           ACCEPT DL100-OPERATOR-ID
+           PERFORM UNTIL posibility OR DL100-ABORT-YES
+               PERFORM 2000-GET-ACTION THRU 2000-GET-ACTION-EXIT
            END-PERFORM
-           DISPLAY "Right action !".
-           STOP RUN.
+           IF DL100-ABORT-YES
+               DISPLAY "RETRY LIMIT OF " DL100-RETRY-LIMIT
+                   " EXCEEDED - JOB ABORTED, SEE REJECTLG"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "Right action !"
+               PERFORM 2800-LOG-ACCEPTED THRU 2800-LOG-ACCEPTED-EXIT
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           CLOSE REJECT-LOG-FILE
+           CLOSE ACCEPT-LOG-FILE
+           CLOSE ACCEPT-RUN-FILE
+           GOBACK.
+      *
+      *----------------------------------------------------------*
+      * 2000-GET-ACTION - ACCEPT ONE ACTION ENTRY AND EDIT-CHECK  *
+      *                   IT BEFORE THE POSIBILITY TEST: FIRST    *
+      *                   NUMERIC, THEN IN RANGE 1-2              *
+      *----------------------------------------------------------*
+       2000-GET-ACTION.
+           MOVE 'N' TO DL100-REJECT-SW
+           MOVE SPACE TO DL100-REASON-TEXT
+           DISPLAY "action = " NO ADVANCING
+           ACCEPT DL100-ACTION-INPUT
+           IF DL100-ACTION-INPUT NOT NUMERIC
+               MOVE "NON-NUMERIC ENTRY" TO DL100-REASON-TEXT
+               MOVE 'Y' TO DL100-REJECT-SW
+           ELSE
+               MOVE DL100-ACTION-INPUT TO action
+               IF NOT posibility
+                   MOVE "OUT OF RANGE 1-2" TO DL100-REASON-TEXT
+                   MOVE 'Y' TO DL100-REJECT-SW
+               END-IF
+           END-IF
+           IF DL100-REJECT-YES
+               DISPLAY "REJECTED - " DL100-REASON-TEXT
+               PERFORM 2900-REJECT-ACTION THRU 2900-REJECT-ACTION-EXIT
+           END-IF.
+       2000-GET-ACTION-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 2900-REJECT-ACTION - LOG A REJECTED ENTRY AND BUMP THE    *
+      *                      RETRY COUNT, ABORTING THE JOB ONCE   *
+      *                      THE RETRY LIMIT IS REACHED           *
+      *----------------------------------------------------------*
+       2900-REJECT-ACTION.
+           ADD 1 TO DL100-RETRY-COUNT
+           MOVE DL100-OPERATOR-ID TO RLOG-OPERATOR-ID
+           MOVE DL100-ACTION-INPUT TO RLOG-REJECTED-ACTION
+           MOVE DL100-RETRY-COUNT TO RLOG-RETRY-COUNT
+           MOVE DL100-REASON-TEXT TO RLOG-REASON
+           ACCEPT RLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT RLOG-TIME FROM TIME
+           WRITE REJECT-LOG-RECORD
+           IF DL100-RETRY-COUNT >= DL100-RETRY-LIMIT
+               MOVE 'Y' TO DL100-ABORT-SW
+           END-IF.
+       2900-REJECT-ACTION-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 2800-LOG-ACCEPTED - RECORD THE FINAL ACCEPTED ACTION ON   *
+      *                     THE CUMULATIVE ACCEPTLG AUDIT TRAIL,  *
+      *                     AND ALSO ON ACCEPT-RUN-FILE, A SINGLE-*
+      *                     RECORD FILE TRUNCATED EVERY RUN THAT  *
+      *                     DOWNSTREAM RECONCILIATION READS TO    *
+      *                     CONFIRM THIS RUN, SPECIFICALLY,       *
+      *                     ACCEPTED AN ACTION                    *
+      *----------------------------------------------------------*
+       2800-LOG-ACCEPTED.
+           MOVE DL100-OPERATOR-ID TO ALOG-OPERATOR-ID
+           MOVE action TO ALOG-ACCEPTED-ACTION
+           ACCEPT ALOG-DATE FROM DATE YYYYMMDD
+           ACCEPT ALOG-TIME FROM TIME
+           WRITE ACCEPT-LOG-RECORD
+           MOVE ALOG-DATE TO ARUN-DATE
+           MOVE ALOG-TIME TO ARUN-TIME
+           MOVE ALOG-OPERATOR-ID TO ARUN-OPERATOR-ID
+           MOVE ALOG-ACCEPTED-ACTION TO ARUN-ACCEPTED-ACTION
+           WRITE ACCEPT-RUN-RECORD.
+       2800-LOG-ACCEPTED-EXIT.
+           EXIT.
        END PROGRAM PERFORM0.

@@ -1,20 +1,149 @@
-﻿       IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. IFTHEN.
-      
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  A and B now come from AB-INPUT-FILE, one pair
+      *               per record, instead of being fixed at compile
+      *               time. Added an end-of-run hit count for the
+      *               "A=10 AND B=20" case.
+      *   2026-08-08  Added EXCEPTION-REPORT-FILE: every record where
+      *               A <> 10 or B <> 20 is written with the actual
+      *               values and which comparison failed.
+      *   2026-08-08  Added IF-TOTALS-FILE: the end-of-run hit count
+      *               is written out with a run timestamp so DL100DRV
+      *               can fold it into the nightly cycle's control-
+      *               total report.
+      *   2026-08-08  IF-TOTALS-FILE now also carries the total number
+      *               of records evaluated and how many hit each
+      *               failing branch (A <> 10, B <> 20), not just the
+      *               A=10-AND-B=20 hit count, so the control-total
+      *               report shows the full picture of what this run
+      *               evaluated, not just its one success case.
+      *   2026-08-09  IF-TOTALS-RECORD now COPYs its layout from
+      *               cobol/copybooks instead of being spelled out
+      *               here and in DL100DRV.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AB-INPUT-FILE ASSIGN TO "ABINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IF-TOTALS-FILE ASSIGN TO "IFTOTALS"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AB-INPUT-FILE.
+       01  AB-INPUT-RECORD.
+           05  AB-REC-A                    PIC 9(02).
+           05  AB-REC-B                    PIC 9(02).
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-RECORD.
+           05  EXR-A-VALUE                 PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  EXR-B-VALUE                 PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  EXR-FAILED-COMPARISON       PIC X(20).
+       FD  IF-TOTALS-FILE.
+       01  IF-TOTALS-RECORD.
+           COPY IFTOTALS.
        WORKING-STORAGE SECTION.
        01 A PIC 9(2) VALUE 10.
        01 B PIC 9(2) VALUE 20.
+       77  DL100-EOF-SW                     PIC X(01) VALUE 'N'.
+           88 DL100-EOF-YES                  VALUE 'Y'.
+       77  DL100-HIT-COUNT                   PIC 9(07) COMP VALUE ZERO.
+       77  DL100-RECORDS-EVALUATED           PIC 9(07) COMP VALUE ZERO.
+       77  DL100-A-NOT-10-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  DL100-B-NOT-20-COUNT              PIC 9(07) COMP VALUE ZERO.
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT AB-INPUT-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           PERFORM 2100-READ-AB-RECORD
+           PERFORM UNTIL DL100-EOF-YES
+               PERFORM 2000-PROCESS-RECORD
+               PERFORM 2100-READ-AB-RECORD
+           END-PERFORM
+           CLOSE AB-INPUT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           DISPLAY "RECORDS EVALUATED  = " DL100-RECORDS-EVALUATED
+           DISPLAY "A=10 AND B=20 HITS = " DL100-HIT-COUNT
+           DISPLAY "A <> 10 COUNT      = " DL100-A-NOT-10-COUNT
+           DISPLAY "B <> 20 COUNT      = " DL100-B-NOT-20-COUNT
+           PERFORM 8900-WRITE-IF-TOTALS THRU 8900-WRITE-IF-TOTALS-EXIT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+      *
+       2100-READ-AB-RECORD.
+           READ AB-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO DL100-EOF-SW
+           END-READ.
+      *
+       2000-PROCESS-RECORD.
+           ADD 1 TO DL100-RECORDS-EVALUATED
+           MOVE AB-REC-A TO A
+           MOVE AB-REC-B TO B
            IF A = 10 THEN
              DISPLAY "A = 10"
              DISPLAY "RIGHT ?"
              IF B = 20 THEN
                 DISPLAY "B = 20"
                 DISPLAY "INSIDE A"
+                ADD 1 TO DL100-HIT-COUNT
+             ELSE
+                PERFORM 2900-WRITE-EXCEPTION
+                    THRU 2900-WRITE-EXCEPTION-EXIT
              END-IF
              DISPLAY "TEST B DONE"
+           ELSE
+             PERFORM 2900-WRITE-EXCEPTION
+                 THRU 2900-WRITE-EXCEPTION-EXIT
            END-IF.
            DISPLAY "TEST A DONE".
+      *
+      *----------------------------------------------------------*
+      * 2900-WRITE-EXCEPTION - WRITE THE CURRENT A/B VALUES AND   *
+      *                        WHICH COMPARISON FAILED TO THE     *
+      *                        EXCEPTION REPORT                   *
+      *----------------------------------------------------------*
+       2900-WRITE-EXCEPTION.
+           MOVE A TO EXR-A-VALUE
+           MOVE B TO EXR-B-VALUE
+           EVALUATE TRUE
+               WHEN A NOT = 10 AND B NOT = 20
+                   MOVE "A <> 10 AND B <> 20" TO
+                       EXR-FAILED-COMPARISON
+                   ADD 1 TO DL100-A-NOT-10-COUNT
+                   ADD 1 TO DL100-B-NOT-20-COUNT
+               WHEN A NOT = 10
+                   MOVE "A <> 10" TO EXR-FAILED-COMPARISON
+                   ADD 1 TO DL100-A-NOT-10-COUNT
+               WHEN OTHER
+                   MOVE "B <> 20" TO EXR-FAILED-COMPARISON
+                   ADD 1 TO DL100-B-NOT-20-COUNT
+           END-EVALUATE
+           WRITE EXCEPTION-REPORT-RECORD.
+       2900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 8900-WRITE-IF-TOTALS - RECORD THE FINAL HIT COUNT SO      *
+      *                        DL100DRV CAN FOLD IT INTO THE      *
+      *                        NIGHTLY CONTROL-TOTAL REPORT       *
+      *----------------------------------------------------------*
+       8900-WRITE-IF-TOTALS.
+           OPEN OUTPUT IF-TOTALS-FILE
+           ACCEPT IFT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT IFT-RUN-TIME FROM TIME
+           MOVE DL100-HIT-COUNT TO IFT-HIT-COUNT
+           MOVE DL100-RECORDS-EVALUATED TO IFT-RECORDS-EVALUATED
+           MOVE DL100-A-NOT-10-COUNT TO IFT-A-NOT-10-COUNT
+           MOVE DL100-B-NOT-20-COUNT TO IFT-B-NOT-20-COUNT
+           WRITE IF-TOTALS-RECORD
+           CLOSE IF-TOTALS-FILE.
+       8900-WRITE-IF-TOTALS-EXIT.
+           EXIT.
        END PROGRAM IFTHEN.
-      
\ No newline at end of file

@@ -1,11 +1,550 @@
-﻿       IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CPYRPL4C.
-      
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Replaced the single hardcoded MOVE with a
+      *               batch pass over ENTITY-TRANS-FILE: one
+      *               xxxENT2/xxxENT3 update per transaction record,
+      *               with an end-of-job count of entities processed
+      *               by resulting FCT01-Var1 value.
+      *   2026-08-08  Backed entity updates with a persistent indexed
+      *               ENTITY-MASTER file: the existing master record
+      *               is read by entity ID before the update and
+      *               rewritten (or written, if new) afterward, so
+      *               state survives between batch runs.
+      *   2026-08-08  Added restart/checkpoint support: a checkpoint
+      *               record (last entity ID successfully processed)
+      *               is written to RESTART-FILE every DL100-CHKPT-
+      *               INTERVAL records, and a RESTART run-time
+      *               parameter skips already-processed transactions
+      *               forward to the last checkpoint on rerun.
+      *   2026-08-08  Added CONTROL-TOTALS-FILE: the end-of-job entity
+      *               count is written out with a run timestamp so
+      *               DL100RCN can reconcile it against the accepted
+      *               action count from PERFORM0's ACCEPT-LOG-FILE.
+      *   2026-08-08  YxxxENT now carries a home currency and a
+      *               foreign-currency balance table; a first-time
+      *               entity is defaulted to USD home currency with
+      *               no foreign balances on file.
+      *   2026-08-08  Added ENTITY-EXTRACT-FILE: every entity written
+      *               or rewritten to ENTITY-MASTER-FILE also gets a
+      *               change-only extract record, so downstream
+      *               systems can pick up just what this run changed
+      *               instead of re-reading the whole master file.
+      *   2026-08-08  ENTITY-TRANS-RECORD now carries an effective
+      *               date. A transaction dated later than today is
+      *               held on HELD-TRANS-FILE instead of being applied
+      *               to ENTITY-MASTER-FILE immediately; it is picked
+      *               up again on a later run once its date arrives.
+      *   2026-08-08  Added FILE STATUS to RESTART-FILE so a RESTART
+      *               request against a job that has never written a
+      *               checkpoint (RESTARTF not yet on disk) starts from
+      *               record one instead of aborting. Changed the
+      *               restart skip-forward test from comparing
+      *               ETR-ENTITY-ID against the checkpoint's last
+      *               entity ID to comparing this run's ENTITY-TRANS-
+      *               FILE record position against RST-RECORD-COUNT -
+      *               entity ID order was never guaranteed (and is not
+      *               guaranteed across DL100DRV's held-transaction
+      *               re-feed), while record position is exactly what
+      *               a restart of the same run needs.
+      *   2026-08-08  XXXENTM-EFFECTIVE-DATE is now set from
+      *               ETR-EFFECTIVE-DATE in 3000-UPDATE-MASTER instead
+      *               of being left at whatever INITIALIZE zeroes it
+      *               to.
+      *   2026-08-08  Added CURRENCY-REJECT-FILE: a transaction in a
+      *               currency that does not match the home currency
+      *               or any of the entity's 5 existing foreign-
+      *               currency balances, with no room left to add a
+      *               new one, is written here instead of being
+      *               silently dropped.
+      *   2026-08-08  Added a bootstrap path around OPEN I-O ENTITY-
+      *               MASTER-FILE: a brand-new install has no ENTMAST
+      *               on disk yet, and OPEN I-O against a file that
+      *               does not exist aborts the run. A not-found status
+      *               now creates an empty ENTMAST first, the same
+      *               create-if-missing pattern already used for
+      *               RESTART-FILE.
+      *   2026-08-08  Changed DL100-CHKPT-INTERVAL from 1000 to 1: the
+      *               FCT01-Var1/status-code overwrites a restart would
+      *               reapply are harmless, but the currency-balance
+      *               ADDs in 3700-APPLY-CURR-AMOUNT are not idempotent,
+      *               so any transaction applied between the last
+      *               checkpoint and an abend would post its amount a
+      *               second time on restart. Checkpointing after every
+      *               applied record removes the window entirely.
+      *   2026-08-09  Restored the per-transaction xxxENT2/xxxENT3
+      *               COPY REPLACING updates in 2000-PROCESS-TRANS -
+      *               these are the singular/plural working-storage
+      *               views the batch pass was built to drive record
+      *               by record, and belong alongside (not instead of)
+      *               the ENTITY-MASTER-FILE update.
+      *   2026-08-09  Added 1200-REFEED-HELD-TRANS: CPYRPL4C now reads
+      *               back its own HELD-TRANS-FILE and re-queues any
+      *               prior run's held transactions onto ENTITY-TRANS-
+      *               FILE itself, before OPEN OUTPUT HELD-TRANS-FILE
+      *               would otherwise truncate them unseen. This used
+      *               to be DL100DRV's job (2500-REFEED-HELD-TRANS
+      *               there), which left CPYRPL4C unsafe to run on its
+      *               own outside the nightly chain. DL100DRV no longer
+      *               performs that step - performing it in both places
+      *               would re-feed the same held records twice.
+      *   2026-08-09  ENTITY-TRANS-RECORD, HELD-TRANS-RECORD, CONTROL-
+      *               TOTALS-RECORD and ENTITY-EXTRACT-RECORD now COPY
+      *               their layouts from cobol/copybooks instead of
+      *               being spelled out here, now that DL100RCN also
+      *               needs the extract record layout.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTITY-TRANS-FILE ASSIGN TO "ENTTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-TRANS-STATUS.
+           SELECT ENTITY-MASTER-FILE ASSIGN TO "ENTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XXXENTM-ENTITY-ID
+               FILE STATUS IS DL100-MASTER-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-RESTART-STATUS.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ENTITY-EXTRACT-FILE ASSIGN TO "ENTEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HELD-TRANS-FILE ASSIGN TO "HELDTRNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-HELD-STATUS.
+           SELECT CURRENCY-REJECT-FILE ASSIGN TO "CURRREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ENTITY-TRANS-FILE.
+       01  ENTITY-TRANS-RECORD.
+           COPY ENTTRANS.
+       FD  HELD-TRANS-FILE.
+       01  HELD-TRANS-RECORD.
+           COPY HELDTRNS.
+       FD  ENTITY-MASTER-FILE.
+       01  ENTITY-MASTER-RECORD.
+           COPY YxxxENT REPLACING ==::== BY ==M==.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-LAST-ENTITY-ID           PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RST-RECORD-COUNT             PIC 9(07).
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-RECORD.
+           COPY CTLTOTS.
+       FD  ENTITY-EXTRACT-FILE.
+       01  ENTITY-EXTRACT-RECORD.
+           COPY ENTEXTR.
+       FD  CURRENCY-REJECT-FILE.
+       01  CURRENCY-REJECT-RECORD.
+           05  CRJ-RUN-DATE                 PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  CRJ-ENTITY-ID                PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  CRJ-CURRENCY-CODE            PIC X(03).
+           05  FILLER                       PIC X(01).
+           05  CRJ-AMOUNT                   PIC S9(11)V99.
+           05  FILLER                       PIC X(01).
+           05  CRJ-REASON                   PIC X(20).
        WORKING-STORAGE SECTION.
        01 xxxENT2. COPY YxxxENT REPLACING ==::== BY ====.
        01 xxxENT3. COPY YxxxENT REPLACING ==::== BY ==S==.
+       77  DL100-EOF-SW                      PIC X(01) VALUE 'N'.
+           88 DL100-EOF-YES                   VALUE 'Y'.
+       77  DL100-ENTITY-COUNT                 PIC 9(07) COMP VALUE ZERO.
+       77  DL100-COUNT-A                      PIC 9(07) COMP VALUE ZERO.
+       77  DL100-COUNT-B                      PIC 9(07) COMP VALUE ZERO.
+       77  DL100-COUNT-OTHER                  PIC 9(07) COMP VALUE ZERO.
+       77  DL100-MASTER-STATUS                PIC X(02) VALUE "00".
+           88  DL100-MASTER-OK                    VALUE "00".
+           88  DL100-MASTER-NOT-FOUND             VALUE "23".
+           88  DL100-MASTER-OPEN-NOT-FOUND        VALUE "35".
+       77  DL100-TRANS-STATUS                  PIC X(02) VALUE "00".
+           88  DL100-TRANS-NOT-FOUND               VALUE "35".
+       77  DL100-HELD-STATUS                   PIC X(02) VALUE "00".
+           88  DL100-HELD-OK                       VALUE "00".
+       77  DL100-HELD-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  DL100-HELD-EOF-YES                  VALUE 'Y'.
+       77  DL100-HELD-REFED-COUNT              PIC 9(07) COMP
+                                                VALUE ZERO.
+       77  DL100-CHKPT-INTERVAL                PIC 9(05) COMP
+                                                VALUE 1.
+       77  DL100-RESTART-PARM                  PIC X(10) VALUE SPACE.
+       77  DL100-RESTART-SW                     PIC X(01) VALUE 'N'.
+           88  DL100-RESTART-YES                  VALUE 'Y'.
+       77  DL100-RESTART-STATUS                 PIC X(02) VALUE "00".
+           88  DL100-RESTART-NOT-FOUND              VALUE "35".
+       77  DL100-CHECKPOINT-COUNT                PIC 9(07) COMP
+                                                  VALUE ZERO.
+       77  DL100-READ-COUNT                      PIC 9(07) COMP
+                                                  VALUE ZERO.
+       77  DL100-SKIPPING-SW                    PIC X(01) VALUE 'N'.
+           88  DL100-SKIPPING-YES                  VALUE 'Y'.
+       77  DL100-CHKPT-QUOTIENT                 PIC 9(07) COMP.
+       77  DL100-CHKPT-REMAINDER                PIC 9(05) COMP.
+       77  DL100-TODAY                          PIC 9(08) VALUE ZERO.
+       77  DL100-CURR-IDX                       PIC 9(02) COMP.
+       77  DL100-CURR-FOUND-SW                   PIC X(01) VALUE 'N'.
+           88  DL100-CURR-FOUND-YES                 VALUE 'Y'.
        PROCEDURE DIVISION.
-           MOVE 'A' TO xxxENTS-FCT01-Var1.
+       0000-MAINLINE.
+           ACCEPT DL100-RESTART-PARM FROM COMMAND-LINE
+           IF DL100-RESTART-PARM = "RESTART"
+               MOVE 'Y' TO DL100-RESTART-SW
+           END-IF
+           ACCEPT DL100-TODAY FROM DATE YYYYMMDD
+           IF NOT DL100-RESTART-YES
+               PERFORM 1200-REFEED-HELD-TRANS
+                   THRU 1200-REFEED-HELD-TRANS-EXIT
+           END-IF
+           OPEN INPUT ENTITY-TRANS-FILE
+           OPEN I-O ENTITY-MASTER-FILE
+           IF DL100-MASTER-OPEN-NOT-FOUND
+               OPEN OUTPUT ENTITY-MASTER-FILE
+               CLOSE ENTITY-MASTER-FILE
+               OPEN I-O ENTITY-MASTER-FILE
+           END-IF
+           OPEN OUTPUT ENTITY-EXTRACT-FILE
+           OPEN OUTPUT HELD-TRANS-FILE
+           OPEN OUTPUT CURRENCY-REJECT-FILE
+           PERFORM 1000-RESTART-SETUP THRU 1000-RESTART-SETUP-EXIT
+           PERFORM 2100-READ-TRANS
+           PERFORM UNTIL DL100-EOF-YES
+               PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+               PERFORM 2100-READ-TRANS
+           END-PERFORM
+           CLOSE ENTITY-TRANS-FILE
+           CLOSE ENTITY-MASTER-FILE
+           CLOSE RESTART-FILE
+           CLOSE ENTITY-EXTRACT-FILE
+           CLOSE HELD-TRANS-FILE
+           CLOSE CURRENCY-REJECT-FILE
+           OPEN OUTPUT CONTROL-TOTALS-FILE
+           PERFORM 8000-PRINT-TOTALS
+           PERFORM 8900-WRITE-CONTROL-TOTALS
+               THRU 8900-WRITE-CONTROL-TOTALS-EXIT
+           CLOSE CONTROL-TOTALS-FILE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+      *
+      *----------------------------------------------------------*
+      * 1200-REFEED-HELD-TRANS - READ BACK ANY TRANSACTIONS HELD  *
+      *                          ON A PRIOR RUN AND RE-QUEUE THEM *
+      *                          ONTO THE END OF ENTITY-TRANS-    *
+      *                          FILE SO THIS RUN'S EFFECTIVE-    *
+      *                          DATE CHECK GETS ANOTHER CHANCE   *
+      *                          TO APPLY THEM, BEFORE THIS RUN'S *
+      *                          OWN OPEN OUTPUT HELD-TRANS-FILE  *
+      *                          TRUNCATES THE FILE THEY CAME     *
+      *                          FROM. HELDTRNS DOES NOT EXIST ON *
+      *                          A FIRST RUN, SO A FAILED OPEN    *
+      *                          HERE IS NOT AN ERROR. SKIPPED ON *
+      *                          RESTART - APPENDING TO ENTITY-   *
+      *                          TRANS-FILE WOULD SHIFT RECORD    *
+      *                          POSITIONS OUT FROM UNDER THIS    *
+      *                          RUN'S OWN SAVED CHECKPOINT.      *
+      *----------------------------------------------------------*
+       1200-REFEED-HELD-TRANS.
+           OPEN INPUT HELD-TRANS-FILE
+           IF DL100-HELD-OK
+               OPEN EXTEND ENTITY-TRANS-FILE
+               IF DL100-TRANS-NOT-FOUND
+                   OPEN OUTPUT ENTITY-TRANS-FILE
+                   CLOSE ENTITY-TRANS-FILE
+                   OPEN EXTEND ENTITY-TRANS-FILE
+               END-IF
+               PERFORM UNTIL DL100-HELD-EOF-YES
+                   READ HELD-TRANS-FILE
+                       AT END
+                           MOVE 'Y' TO DL100-HELD-EOF-SW
+                       NOT AT END
+                           MOVE HTR-ENTITY-ID TO ETR-ENTITY-ID
+                           MOVE HTR-NEW-FCT01-VAR1 TO
+                               ETR-NEW-FCT01-VAR1
+                           MOVE HTR-EFFECTIVE-DATE TO
+                               ETR-EFFECTIVE-DATE
+                           MOVE HTR-NEW-STATUS-CODE TO
+                               ETR-NEW-STATUS-CODE
+                           MOVE HTR-CURRENCY-CODE TO
+                               ETR-CURRENCY-CODE
+                           MOVE HTR-AMOUNT TO ETR-AMOUNT
+                           WRITE ENTITY-TRANS-RECORD
+                           ADD 1 TO DL100-HELD-REFED-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ENTITY-TRANS-FILE
+               CLOSE HELD-TRANS-FILE
+               MOVE 'N' TO DL100-HELD-EOF-SW
+               DISPLAY "HELD TRANSACTIONS RE-FED = "
+                   DL100-HELD-REFED-COUNT
+           END-IF.
+       1200-REFEED-HELD-TRANS-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 1000-RESTART-SETUP - WHEN RESTART WAS REQUESTED, READ THE *
+      *                      RESTART FILE FOR THE LAST CHECKPOINT *
+      *                      RECORD COUNT AND ARM THE SKIP-FORWARD*
+      *                      SWITCH. SKIPPING BY THIS RUN'S RECORD*
+      *                      POSITION (RATHER THAN BY ENTITY ID)  *
+      *                      DOES NOT DEPEND ON ENTITY-TRANS-FILE *
+      *                      BEING IN ANY PARTICULAR ORDER.       *
+      *                      A RESTART REQUESTED BEFORE RESTARTF  *
+      *                      EXISTS (E.G. THE VERY FIRST RUN) IS  *
+      *                      NOT AN ERROR - IT JUST MEANS THERE IS*
+      *                      NO CHECKPOINT TO SKIP TO YET.        *
+      *                      RESTART-FILE IS THEN REOPENED FOR    *
+      *                      EXTEND SO NEW CHECKPOINTS ARE ADDED.  *
+      *----------------------------------------------------------*
+       1000-RESTART-SETUP.
+           IF DL100-RESTART-YES
+               OPEN INPUT RESTART-FILE
+               IF DL100-RESTART-NOT-FOUND
+                   OPEN OUTPUT RESTART-FILE
+                   CLOSE RESTART-FILE
+                   OPEN INPUT RESTART-FILE
+               END-IF
+               PERFORM UNTIL DL100-EOF-YES
+                   READ RESTART-FILE
+                       AT END
+                           MOVE 'Y' TO DL100-EOF-SW
+                       NOT AT END
+                           MOVE RST-RECORD-COUNT TO
+                               DL100-CHECKPOINT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               MOVE 'N' TO DL100-EOF-SW
+               IF DL100-CHECKPOINT-COUNT > 0
+                   MOVE 'Y' TO DL100-SKIPPING-SW
+               END-IF
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+       1000-RESTART-SETUP-EXIT.
+           EXIT.
+      *
+       2100-READ-TRANS.
+           READ ENTITY-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO DL100-EOF-SW
+               NOT AT END
+                   ADD 1 TO DL100-READ-COUNT
+           END-READ.
+      *
+       2000-PROCESS-TRANS.
+           IF DL100-SKIPPING-YES
+               IF DL100-READ-COUNT <= DL100-CHECKPOINT-COUNT
+                   GO TO 2000-PROCESS-TRANS-EXIT
+               ELSE
+                   MOVE 'N' TO DL100-SKIPPING-SW
+               END-IF
+           END-IF
+           IF ETR-EFFECTIVE-DATE > DL100-TODAY
+               PERFORM 3800-HOLD-TRANS THRU 3800-HOLD-TRANS-EXIT
+               GO TO 2000-PROCESS-TRANS-EXIT
+           END-IF
+           MOVE ETR-ENTITY-ID TO xxxENT-ENTITY-ID
+           MOVE ETR-ENTITY-ID TO xxxENTS-ENTITY-ID
+           MOVE ETR-NEW-FCT01-VAR1 TO xxxENT-FCT01-Var1
+           MOVE ETR-NEW-FCT01-VAR1 TO xxxENTS-FCT01-Var1
+           PERFORM 3000-UPDATE-MASTER THRU 3000-UPDATE-MASTER-EXIT
+           ADD 1 TO DL100-ENTITY-COUNT
+           DIVIDE DL100-ENTITY-COUNT BY DL100-CHKPT-INTERVAL
+               GIVING DL100-CHKPT-QUOTIENT
+               REMAINDER DL100-CHKPT-REMAINDER
+           IF DL100-CHKPT-REMAINDER = 0
+               PERFORM 3900-WRITE-CHECKPOINT
+                   THRU 3900-WRITE-CHECKPOINT-EXIT
+           END-IF
+           EVALUATE ETR-NEW-FCT01-VAR1
+               WHEN "A"
+                   ADD 1 TO DL100-COUNT-A
+               WHEN "B"
+                   ADD 1 TO DL100-COUNT-B
+               WHEN OTHER
+                   ADD 1 TO DL100-COUNT-OTHER
+           END-EVALUATE.
+       2000-PROCESS-TRANS-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3800-HOLD-TRANS - DEFER A FUTURE-DATED TRANSACTION TO     *
+      *                   HELD-TRANS-FILE INSTEAD OF APPLYING IT  *
+      *                   AGAINST ENTITY-MASTER-FILE NOW          *
+      *----------------------------------------------------------*
+       3800-HOLD-TRANS.
+           MOVE ETR-ENTITY-ID TO HTR-ENTITY-ID
+           MOVE ETR-NEW-FCT01-VAR1 TO HTR-NEW-FCT01-VAR1
+           MOVE ETR-EFFECTIVE-DATE TO HTR-EFFECTIVE-DATE
+           MOVE ETR-NEW-STATUS-CODE TO HTR-NEW-STATUS-CODE
+           MOVE ETR-CURRENCY-CODE TO HTR-CURRENCY-CODE
+           MOVE ETR-AMOUNT TO HTR-AMOUNT
+           WRITE HELD-TRANS-RECORD.
+       3800-HOLD-TRANS-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3000-UPDATE-MASTER - KEYED READ OF THE EXISTING MASTER    *
+      *                      RECORD, FOLLOWED BY A REWRITE (OR A  *
+      *                      WRITE, FOR A FIRST-TIME ENTITY ID)   *
+      *----------------------------------------------------------*
+       3000-UPDATE-MASTER.
+           MOVE ETR-ENTITY-ID TO XXXENTM-ENTITY-ID
+           READ ENTITY-MASTER-FILE
+               INVALID KEY
+                   INITIALIZE ENTITY-MASTER-RECORD
+                   MOVE ETR-ENTITY-ID TO XXXENTM-ENTITY-ID
+                   SET XXXENTM-STATUS-ACTIVE TO TRUE
+                   MOVE "USD" TO XXXENTM-HOME-CURRENCY
+                   MOVE ZERO TO XXXENTM-CURR-BAL-COUNT
+           END-READ
+           MOVE ETR-NEW-FCT01-VAR1 TO XXXENTM-FCT01-Var1
+           MOVE ETR-EFFECTIVE-DATE TO XXXENTM-EFFECTIVE-DATE
+           IF ETR-NEW-STATUS-CODE NOT = SPACE
+               MOVE ETR-NEW-STATUS-CODE TO XXXENTM-STATUS-CODE
+           END-IF
+           IF ETR-CURRENCY-CODE NOT = SPACE
+               PERFORM 3700-APPLY-CURR-AMOUNT
+                   THRU 3700-APPLY-CURR-AMOUNT-EXIT
+           END-IF
+           IF DL100-MASTER-NOT-FOUND
+               WRITE ENTITY-MASTER-RECORD
+               MOVE "ADD" TO EXT-CHANGE-TYPE
+           ELSE
+               REWRITE ENTITY-MASTER-RECORD
+               MOVE "UPD" TO EXT-CHANGE-TYPE
+           END-IF
+           PERFORM 3950-WRITE-EXTRACT THRU 3950-WRITE-EXTRACT-EXIT.
+       3000-UPDATE-MASTER-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3700-APPLY-CURR-AMOUNT - APPLY A TRANSACTION'S SIGNED     *
+      *                          AMOUNT TO THE ENTITY'S BALANCE:  *
+      *                          HOME CURRENCY GOES STRAIGHT TO   *
+      *                          XXXENTM-BALANCE; ANY OTHER       *
+      *                          CURRENCY IS ADDED TO A MATCHING  *
+      *                          XXXENTM-CURR-BAL TABLE ENTRY, OR *
+      *                          A NEW ENTRY IF THE TABLE HAS     *
+      *                          ROOM AND NONE MATCHES YET. IF    *
+      *                          THE TABLE IS ALREADY FULL AND NO *
+      *                          ENTRY MATCHES, THE AMOUNT GOES TO*
+      *                          CURRENCY-REJECT-FILE INSTEAD OF  *
+      *                          BEING DROPPED                    *
+      *----------------------------------------------------------*
+       3700-APPLY-CURR-AMOUNT.
+           IF ETR-CURRENCY-CODE = XXXENTM-HOME-CURRENCY
+               ADD ETR-AMOUNT TO XXXENTM-BALANCE
+           ELSE
+               MOVE 'N' TO DL100-CURR-FOUND-SW
+               PERFORM 3750-FIND-CURR-BAL
+                   THRU 3750-FIND-CURR-BAL-EXIT
+                   VARYING DL100-CURR-IDX FROM 1 BY 1
+                   UNTIL DL100-CURR-IDX > XXXENTM-CURR-BAL-COUNT
+               IF NOT DL100-CURR-FOUND-YES
+                   IF XXXENTM-CURR-BAL-COUNT < 5
+                       ADD 1 TO XXXENTM-CURR-BAL-COUNT
+                       MOVE ETR-CURRENCY-CODE TO
+                           XXXENTM-CURR-CODE (XXXENTM-CURR-BAL-COUNT)
+                       MOVE ETR-AMOUNT TO
+                           XXXENTM-CURR-AMOUNT (XXXENTM-CURR-BAL-COUNT)
+                   ELSE
+                       PERFORM 3780-REJECT-CURR-AMOUNT
+                           THRU 3780-REJECT-CURR-AMOUNT-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       3700-APPLY-CURR-AMOUNT-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3780-REJECT-CURR-AMOUNT - THE ENTITY'S FOREIGN-CURRENCY   *
+      *                           TABLE IS FULL AND NONE OF ITS   *
+      *                           ENTRIES MATCH THIS TRANSACTION'S*
+      *                           CURRENCY - LOG IT TO CURRENCY-  *
+      *                           REJECT-FILE RATHER THAN LOSE IT *
+      *----------------------------------------------------------*
+       3780-REJECT-CURR-AMOUNT.
+           ACCEPT CRJ-RUN-DATE FROM DATE YYYYMMDD
+           MOVE ETR-ENTITY-ID TO CRJ-ENTITY-ID
+           MOVE ETR-CURRENCY-CODE TO CRJ-CURRENCY-CODE
+           MOVE ETR-AMOUNT TO CRJ-AMOUNT
+           MOVE "CURRENCY TABLE FULL" TO CRJ-REASON
+           WRITE CURRENCY-REJECT-RECORD.
+       3780-REJECT-CURR-AMOUNT-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3750-FIND-CURR-BAL - LOOK FOR A CURR-BAL TABLE ENTRY THAT *
+      *                      ALREADY MATCHES THIS TRANSACTION'S   *
+      *                      CURRENCY CODE AND, IF FOUND, ADD     *
+      *                      THE AMOUNT TO THAT ENTRY IN PLACE    *
+      *----------------------------------------------------------*
+       3750-FIND-CURR-BAL.
+           IF ETR-CURRENCY-CODE = XXXENTM-CURR-CODE (DL100-CURR-IDX)
+               ADD ETR-AMOUNT TO
+                   XXXENTM-CURR-AMOUNT (DL100-CURR-IDX)
+               MOVE 'Y' TO DL100-CURR-FOUND-SW
+           END-IF.
+       3750-FIND-CURR-BAL-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3950-WRITE-EXTRACT - WRITE A CHANGE-ONLY EXTRACT RECORD   *
+      *                      FOR THE ENTITY JUST WRITTEN OR       *
+      *                      REWRITTEN TO ENTITY-MASTER-FILE      *
+      *----------------------------------------------------------*
+       3950-WRITE-EXTRACT.
+           ACCEPT EXT-RUN-DATE FROM DATE YYYYMMDD
+           MOVE XXXENTM-ENTITY-ID TO EXT-ENTITY-ID
+           MOVE XXXENTM-FCT01-Var1 TO EXT-FCT01-VAR1
+           MOVE XXXENTM-STATUS-CODE TO EXT-STATUS-CODE
+           MOVE XXXENTM-BALANCE TO EXT-BALANCE
+           WRITE ENTITY-EXTRACT-RECORD.
+       3950-WRITE-EXTRACT-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      * 3900-WRITE-CHECKPOINT - RECORD THIS RUN'S ENTITY-TRANS-   *
+      *                         FILE READ POSITION SO A RESTARTED *
+      *                         RUN CAN SKIP FORWARD TO IT. USES  *
+      *                         DL100-READ-COUNT (RECORDS READ),  *
+      *                         NOT DL100-ENTITY-COUNT (RECORDS   *
+      *                         APPLIED) - A HELD, FUTURE-DATED   *
+      *                         TRANSACTION ADVANCES THE READ      *
+      *                         POSITION BUT NOT THE APPLIED COUNT*
+      *----------------------------------------------------------*
+       3900-WRITE-CHECKPOINT.
+           MOVE ETR-ENTITY-ID TO RST-LAST-ENTITY-ID
+           MOVE DL100-READ-COUNT TO RST-RECORD-COUNT
+           WRITE RESTART-RECORD.
+       3900-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      *
+       8000-PRINT-TOTALS.
+           DISPLAY "ENTITIES PROCESSED = " DL100-ENTITY-COUNT
+           DISPLAY "  RESULTING VAR1 = A : " DL100-COUNT-A
+           DISPLAY "  RESULTING VAR1 = B : " DL100-COUNT-B
+           DISPLAY "  RESULTING VAR1 = OTHER : " DL100-COUNT-OTHER.
+      *
+      *----------------------------------------------------------*
+      * 8900-WRITE-CONTROL-TOTALS - RECORD THE FINAL ENTITY COUNT *
+      *                             SO DL100RCN CAN RECONCILE IT  *
+      *                             AGAINST PERFORM0'S ACCEPTED   *
+      *                             ACTION COUNT FOR THE SAME RUN *
+      *----------------------------------------------------------*
+       8900-WRITE-CONTROL-TOTALS.
+           ACCEPT CTOT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CTOT-RUN-TIME FROM TIME
+           MOVE DL100-ENTITY-COUNT TO CTOT-ENTITY-COUNT
+           WRITE CONTROL-TOTALS-RECORD.
+       8900-WRITE-CONTROL-TOTALS-EXIT.
+           EXIT.
        END PROGRAM CPYRPL4C.

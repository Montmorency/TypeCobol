@@ -1,12 +1,77 @@
       *TypeCobol_Version:0.1(alpha)
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DVZZPGM2.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Added a sequential RUNLOG so every invocation
+      *               is recorded with program name, var1's value
+      *               and a run timestamp instead of relying on the
+      *               job-log SYSOUT DISPLAY alone.
+      *   2026-08-08  var1 is now passed in by the caller (CALL ...
+      *               USING) instead of being fixed at VALUE '2', so
+      *               this one program can be reused as a generic
+      *               logging/checkpoint hook and the RUNLOG still
+      *               shows which caller/mode triggered it.
+      *   2026-08-08  RUNLOG did not exist before this program's very
+      *               first run anywhere, and "open extend" on a file
+      *               that is not there aborts the run instead of
+      *               creating it. Added a FILE STATUS to the SELECT
+      *               so a not-found status is caught and handled by
+      *               creating RUNLOG with "open output" first.
+      *   2026-08-09  This program never set RETURN-CODE at all, so a
+      *               caller checking it after CALL "DVZZPGM2" always
+      *               saw whatever RETURN-CODE happened to be left
+      *               over from an earlier step. Now moves 0 to
+      *               RETURN-CODE on a normal write, and a non-zero
+      *               value if RUNLOG could not be opened.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-RUNLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE.
+       01  RUNLOG-RECORD.
+           05  RLOG-PROGRAM-NAME            PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RLOG-VAR1-VALUE               PIC 9(01).
+           05  FILLER                       PIC X(01).
+           05  RLOG-RUN-DATE                 PIC 9(08).
+           05  FILLER                       PIC X(01).
+           05  RLOG-RUN-TIME                 PIC 9(08).
        WORKING-STORAGE SECTION.
        01 var1 PIC 9 VALUE '2'.
-      
-       procedure division.
+       01 DL100-RUNLOG-STATUS PIC X(02) VALUE "00".
+           88 DL100-RUNLOG-OK VALUE "00".
+           88 DL100-RUNLOG-NOT-FOUND VALUE "35".
+       LINKAGE SECTION.
+       01  DL100-VAR1-PARM                  PIC 9.
+
+       procedure division using DL100-VAR1-PARM.
+           move DL100-VAR1-PARM to var1
            display "Inside PGM" var1
+           open extend runlog-file
+           if DL100-RUNLOG-NOT-FOUND
+               open output runlog-file
+               close runlog-file
+               open extend runlog-file
+           end-if
+           if DL100-RUNLOG-OK
+               move "DVZZPGM2" to RLOG-PROGRAM-NAME
+               move var1 to RLOG-VAR1-VALUE
+               accept RLOG-RUN-DATE from date yyyymmdd
+               accept RLOG-RUN-TIME from time
+               write RUNLOG-RECORD
+               close runlog-file
+               move 0 to return-code
+           else
+               display "RUNLOG OPEN FAILED - STATUS = "
+                   DL100-RUNLOG-STATUS
+               move 8 to return-code
+           end-if
            goback
            .
-       END PROGRAM DVZZPGM2.
\ No newline at end of file
+       END PROGRAM DVZZPGM2.
